@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHESSUNION.
+       AUTHOR. Conor Gilmer.
+       DATE-WRITTEN.  August 2026.
+
+      * Reads the two independent batch outputs - SEASON.DAT (rating
+      * changes, from CHESSRATING) and SCORECARD.DAT (board-by-board
+      * match results, from CHESSSCORECARD) - and merges them into a
+      * single flat extract in the layout the Irish Chess Union's
+      * ratings submission expects, so results no longer have to be
+      * re-keyed from two files into the online form by hand.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT season-file ASSIGN TO "SEASON.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT scorecard-file ASSIGN TO "SCORECARD.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT union-file ASSIGN TO "ICURETURN.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD season-file.
+       01 season-record             PIC X(80).
+
+       FD scorecard-file.
+       01 scorecard-record          PIC X(100).
+
+       FD union-file.
+       01 union-record              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 switches.
+          03 ws-season-eof          PIC X    VALUE "N".
+          03 ws-scorecard-eof       PIC X    VALUE "N".
+
+      * Only the "T" (season totals) lines carry the start/end rating
+      * a player needs on the union return - the "D" detail and "S"
+      * colour-summary lines that come before each one are skipped.
+       01 ws-season-rec.
+          03 wsr-rec-type           PIC X.
+          03                        PIC X(2).
+          03 wsr-player-name        PIC X(20).
+          03                        PIC X(2).
+          03 wsr-label              PIC X(15).
+          03                        PIC X(2).
+          03 wsr-start-rating       PIC 9(4).
+          03                        PIC X(1).
+          03 wsr-end-rating         PIC 9(4).
+          03                        PIC X(1).
+          03 wsr-high-rating        PIC 9(4).
+          03                        PIC X(1).
+          03 wsr-low-rating         PIC 9(4).
+
+      * SCORECARD.DAT carries no record-type flag - a genuine board
+      * line always starts with a numeric game number, while the
+      * match trailer line has spaces in that position, so that is
+      * used to tell the two apart.
+       01 ws-scorecard-detail.
+          03                        PIC X(3).
+          03 wsc-game-number        PIC 9(2).
+          03                        PIC X.
+          03 wsc-home-player        PIC 9(20).
+          03                        PIC X.
+          03 wsc-home-rating        PIC 9(4).
+          03                        PIC X.
+          03 wsc-home-icu           PIC 9(6).
+          03                        PIC X.
+          03 wsc-home-colour        PIC X(5).
+          03                        PIC X.
+          03 wsc-home-points        PIC 9V9.
+          03                        PIC X.
+          03 wsc-away-player        PIC 9(20).
+          03                        PIC X.
+          03 wsc-away-rating        PIC 9(4).
+          03                        PIC X.
+          03 wsc-away-icu           PIC 9(6).
+          03                        PIC X.
+          03 wsc-away-colour        PIC X(5).
+          03                        PIC X.
+          03 wsc-away-points        PIC 9V9.
+
+       01 ws-union-header-record.
+          03 wuh-rec-type           PIC X      VALUE "H".
+          03                        PIC X(2)   VALUE SPACES.
+          03 wuh-label              PIC X(40)  VALUE
+             "ICU CLUB RETURN EXTRACT".
+
+       01 ws-union-rating-record.
+          03 wur-rec-type           PIC X      VALUE "R".
+          03                        PIC X(2)   VALUE SPACES.
+          03 wur-player-name        PIC X(20).
+          03                        PIC X(2)   VALUE SPACES.
+          03 wur-old-rating         PIC 9(4).
+          03                        PIC X(1)   VALUE SPACES.
+          03 wur-new-rating         PIC 9(4).
+
+       01 ws-union-board-record.
+          03 wub-rec-type           PIC X      VALUE "M".
+          03                        PIC X(2)   VALUE SPACES.
+          03 wub-game-number        PIC 9(2).
+          03                        PIC X(1)   VALUE SPACES.
+          03 wub-home-player        PIC 9(20).
+          03                        PIC X(1)   VALUE SPACES.
+          03 wub-home-icu           PIC 9(6).
+          03                        PIC X(1)   VALUE SPACES.
+          03 wub-home-points        PIC 9V9.
+          03                        PIC X(1)   VALUE SPACES.
+          03 wub-away-player        PIC 9(20).
+          03                        PIC X(1)   VALUE SPACES.
+          03 wub-away-icu           PIC 9(6).
+          03                        PIC X(1)   VALUE SPACES.
+          03 wub-away-points        PIC 9V9.
+
+       01 ws-union-trailer-record.
+          03 wut-rec-type           PIC X      VALUE "T".
+          03                        PIC X(2)   VALUE SPACES.
+          03 wut-players            PIC 999.
+          03                        PIC X(1)   VALUE SPACES.
+          03 wut-boards             PIC 999.
+
+       01 counters.
+          03 ws-players-count       PIC 999    VALUE ZEROS.
+          03 ws-boards-count        PIC 999    VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+            DISPLAY "Chess Union Extract Program"
+            PERFORM 200-INITIALIZE
+            PERFORM 300-EXTRACT-RATINGS
+                   UNTIL ws-season-eof = "Y"
+            PERFORM 400-EXTRACT-BOARDS
+                   UNTIL ws-scorecard-eof = "Y"
+            PERFORM 500-CLOSE
+            DISPLAY ws-players-count " player ratings, "
+                    ws-boards-count " board results written to extract"
+            DISPLAY "End of Chess Union Extract Program"
+            STOP RUN.
+
+       200-INITIALIZE.
+            DISPLAY "INITALIZING"
+            OPEN INPUT  season-file
+            OPEN INPUT  scorecard-file
+            OPEN OUTPUT union-file
+
+            WRITE union-record FROM ws-union-header-record
+
+            PERFORM 210-READ-SEASON
+            PERFORM 220-READ-SCORECARD.
+
+       210-READ-SEASON.
+            READ season-file INTO ws-season-rec
+                 AT END
+                     MOVE "Y" TO ws-season-eof
+            END-READ.
+
+       220-READ-SCORECARD.
+            READ scorecard-file INTO ws-scorecard-detail
+                 AT END
+                     MOVE "Y" TO ws-scorecard-eof
+            END-READ.
+
+       300-EXTRACT-RATINGS.
+            IF wsr-rec-type = "T"
+                 MOVE wsr-player-name  TO wur-player-name
+                 MOVE wsr-start-rating TO wur-old-rating
+                 MOVE wsr-end-rating   TO wur-new-rating
+                 WRITE union-record FROM ws-union-rating-record
+                 ADD 1 TO ws-players-count
+            END-IF
+            PERFORM 210-READ-SEASON.
+
+       400-EXTRACT-BOARDS.
+            IF wsc-game-number IS NUMERIC
+                 MOVE wsc-game-number TO wub-game-number
+                 MOVE wsc-home-player TO wub-home-player
+                 MOVE wsc-home-icu    TO wub-home-icu
+                 MOVE wsc-home-points TO wub-home-points
+                 MOVE wsc-away-player TO wub-away-player
+                 MOVE wsc-away-icu    TO wub-away-icu
+                 MOVE wsc-away-points TO wub-away-points
+                 WRITE union-record FROM ws-union-board-record
+                 ADD 1 TO ws-boards-count
+            END-IF
+            PERFORM 220-READ-SCORECARD.
+
+       500-CLOSE.
+            MOVE ws-players-count TO wut-players
+            MOVE ws-boards-count  TO wut-boards
+            WRITE union-record FROM ws-union-trailer-record
+
+            DISPLAY "Closing Files"
+            CLOSE season-file
+            CLOSE scorecard-file
+            CLOSE union-file.
