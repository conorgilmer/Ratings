@@ -15,15 +15,36 @@
                   ORGANIZATION IS LINE SEQUENTIAL.
            SELECT scorecard-file  ASSIGN TO "SCORECARD.DAT"
                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT results-file ASSIGN TO "RESULTS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS res-game-number.
+           SELECT icuexcp-file  ASSIGN TO "ICUEXCP.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD teams-file.
-       01 teams-record              PIC X(62).
-       
+       01 teams-record              PIC X(63).
+
        FD scorecard-file.
-       01 scorecard-record          PIC X(80).
- 
+       01 scorecard-record          PIC X(100).
+
+      * RESULTS.DAT is prepared in advance (one record per board,
+      * keyed by game number) so a whole team match can be scored
+      * unattended as an overnight batch job instead of someone
+      * keying results in at the console.
+       FD results-file.
+       01 results-record.
+          03 res-game-number        PIC 9(2).
+          03 res-result             PIC X.
+
+      * ICUEXCP.DAT lists any board whose ICU code does not look like
+      * a genuine registered 6-digit number, so it can be corrected
+      * before the scorecard is submitted to the union.
+       FD icuexcp-file.
+       01 icuexcp-record            PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 switches.
           03 ws-in-eof              PIC X    VALUE "N".
@@ -36,6 +57,10 @@
           03 ws-in-away-player      PIC 9(20).
           03 ws-in-away-rating      PIC 9(4).
           03 ws-in-away-icu-code    PIC 9(6).
+      * "H" = home has White on this board, "A" = away has White -
+      * our league requires colours to alternate down the board
+      * order, which this lets us print and check.
+          03 ws-in-board-colour     PIC X.
 
        01 ws-report-record.
           03                        PIC X(3)  VALUE SPACES.
@@ -47,6 +72,8 @@
           03                        PIC X     VALUE SPACES.
           03 ws-home-icu-code       PIC 9(6).
           03                        PIC X     VALUE SPACES.
+          03 ws-home-colour         PIC X(5).
+          03                        PIC X     VALUE SPACES.
           03 ws-home-points         PIC 9v9.
           03                        PIC X     VALUE SPACES.
           03 ws-away-player         PIC 9(20).
@@ -55,23 +82,31 @@
           03                        PIC X     VALUE SPACES.
           03 ws-away-icu-code       PIC 9(6).
           03                        PIC X     VALUE SPACES.
+          03 ws-away-colour         PIC X(5).
+          03                        PIC X     VALUE SPACES.
           03 ws-away-points         PIC 9v9.
 
        01 ws-report-total-record.
           03                        PIC X(35)  VALUE SPACES.
-          03 ws-home-total          PIC 9v9    VALUE ZEROS.
+          03 ws-home-total          PIC 99v9   VALUE ZEROS.
           03                        PIC X(35)  VALUE SPACES.
-          03 ws-away-total          PIC 9v9    VALUE ZEROS.
+          03 ws-away-total          PIC 99v9   VALUE ZEROS.
+          03                        PIC X(3)   VALUE SPACES.
+          03 wtm-match-result       PIC X(11)  VALUE SPACES.
+          03                        PIC X(3)   VALUE SPACES.
+          03 wtm-margin             PIC ZZ9V9.
 
        01 ws-blank-line             PIC X(70)  VALUE SPACES.
        01 ws-lines-line             PIC X(70)  VALUE ALL '-'.
 
        01 ws-results.
           03 ws-game-result         PIC X.
+
+       01 ws-icu-side               PIC X(4).
    
 
        01 counters.
-          03 rec-counter            PIC 999    VALUE ZEROS.
+          03 rec-counter            PIC 9(6)   VALUE ZEROS.
 
        PROCEDURE DIVISION.
        000-MAIN. 
@@ -79,6 +114,7 @@
             PERFORM 200-INITIALIZE
             PERFORM 300-PROCESS-GAMES
                    UNTIL ws-in-eof = "Y"
+            PERFORM 600-DETERMINE-MATCH-RESULT
             WRITE scorecard-record   FROM ws-report-total-record
             PERFORM 500-CLOSE
             DISPLAY rec-counter " games processed"
@@ -88,6 +124,8 @@
        200-INITIALIZE.
             DISPLAY "INITALIZING"
             OPEN INPUT  teams-file
+            OPEN INPUT  results-file
+            OPEN OUTPUT icuexcp-file
 
             READ teams-file INTO ws-in-record
                  AT END
@@ -102,11 +140,13 @@
             MOVE ws-in-game-number   to ws-game-number
             MOVE ws-in-home-player   to ws-home-player
             MOVE ws-in-home-rating   to ws-home-rating
-            MOVE ws-in-home-icu-code to ws-away-icu-code
+            MOVE ws-in-home-icu-code to ws-home-icu-code
             MOVE ws-in-away-player   to ws-away-player
             MOVE ws-in-away-rating   to ws-away-rating
             MOVE ws-in-away-icu-code to ws-away-icu-code
 
+            PERFORM 250-VALIDATE-ICU-CODES
+            PERFORM 260-SET-BOARD-COLOURS
             PERFORM 400-GET-RESULT
                   
             DISPLAY ws-report-record
@@ -120,10 +160,55 @@
                      COMPUTE rec-counter = rec-counter + 1
             END-READ.
 
+      * A genuine ICU code is a non-zero 6-digit registration number -
+      * catch an obviously wrong (blank/zero-filled) code, or one that
+      * is not even a valid 6-digit number (a mistyped/non-numeric
+      * value read off MATCH-IN.DAT), before the return goes to the
+      * union.
+       250-VALIDATE-ICU-CODES.
+            IF ws-in-home-icu-code NOT NUMERIC
+                 OR ws-in-home-icu-code = ZEROS
+                 MOVE "HOME" TO ws-icu-side
+                 PERFORM 255-WRITE-ICU-EXCEPTION
+            END-IF
+            IF ws-in-away-icu-code NOT NUMERIC
+                 OR ws-in-away-icu-code = ZEROS
+                 MOVE "AWAY" TO ws-icu-side
+                 PERFORM 255-WRITE-ICU-EXCEPTION
+            END-IF.
+
+       255-WRITE-ICU-EXCEPTION.
+            MOVE SPACES TO icuexcp-record
+            STRING ws-icu-side          DELIMITED BY SIZE
+                   " side invalid ICU code on game "
+                                         DELIMITED BY SIZE
+                   ws-in-game-number     DELIMITED BY SIZE
+              INTO icuexcp-record
+            DISPLAY "*** " icuexcp-record
+            WRITE icuexcp-record.
+
+       260-SET-BOARD-COLOURS.
+            MOVE "White" TO ws-home-colour
+            MOVE "Black" TO ws-away-colour
+            IF ws-in-board-colour = "A"
+                 MOVE "Black" TO ws-home-colour
+                 MOVE "White" TO ws-away-colour
+            END-IF.
+
        400-GET-RESULT.
-           DISPLAY "Enter the Result for Game (Home Win 0, Draw = "
-                   " Home Loss 0  ) for game " rec-counter 
-           ACCEPT ws-game-result 
+           MOVE ws-in-game-number TO res-game-number
+           READ results-file
+                INVALID KEY
+                    DISPLAY "No result on file for game "
+                            ws-in-game-number
+                    MOVE SPACES TO ws-game-result
+                NOT INVALID KEY
+                    MOVE res-result TO ws-game-result
+           END-READ
+
+           MOVE ZEROS TO ws-home-points
+           MOVE ZEROS TO ws-away-points
+
            IF ws-game-result = "1"
               MOVE 1 to ws-home-points
               MOVE 0 to ws-away-points
@@ -142,6 +227,22 @@
            COMPUTE ws-away-total = ws-away-total + ws-away-points.
          
 
+       600-DETERMINE-MATCH-RESULT.
+            IF ws-home-total > ws-away-total
+                 MOVE "HOME WIN" TO wtm-match-result
+                 COMPUTE wtm-margin = ws-home-total - ws-away-total
+            END-IF
+            IF ws-away-total > ws-home-total
+                 MOVE "AWAY WIN" TO wtm-match-result
+                 COMPUTE wtm-margin = ws-away-total - ws-home-total
+            END-IF
+            IF ws-home-total = ws-away-total
+                 MOVE "DRAWN MATCH" TO wtm-match-result
+                 MOVE ZEROS TO wtm-margin
+            END-IF.
+
        500-CLOSE.
             CLOSE teams-file
-            CLOSE scorecard-file.
+            CLOSE scorecard-file
+            CLOSE results-file
+            CLOSE icuexcp-file.
