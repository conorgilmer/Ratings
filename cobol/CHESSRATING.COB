@@ -3,7 +3,7 @@
        AUTHOR. Conor Gilmer.
        DATE-WRITTEN.  March 1997.
        DATE-COMPILED. April 1997.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-PC.
@@ -15,23 +15,88 @@
                   ORGANIZATION IS LINE SEQUENTIAL.
            SELECT season-file  ASSIGN TO "SEASON.DAT"
                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT roster-file  ASSIGN TO "ROSTER.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT newroster-file  ASSIGN TO "NEWROSTER.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT except-file  ASSIGN TO "EXCEPT.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT opponent-file ASSIGN TO "OPPONENT.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS opp-key.
+           SELECT oppexcp-file  ASSIGN TO "OPPEXCP.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT checkpoint-file  ASSIGN TO "CHECKPNT.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ws-checkpoint-status.
 
        DATA DIVISION.
        FILE SECTION.
        FD games-file.
-       01 games-record              PIC X(65).
-       
+       01 games-record              PIC X(85).
+
        FD season-file.
        01 season-record             PIC X(80).
- 
+
+      * ROSTER.DAT / NEWROSTER.DAT carry the whole club, one line per
+      * player, so a single batch run can process every member's
+      * games out of GAMES.DAT.  NEWROSTER.DAT is written with each
+      * player's rating updated for next season's run - the club
+      * copies NEWROSTER.DAT over ROSTER.DAT before the next season
+      * starts, the same old-master/new-master pattern the rest of
+      * our batch suite follows.
+       FD roster-file.
+       01 roster-record             PIC X(44).
+
+       FD newroster-file.
+       01 newroster-record          PIC X(44).
+
+      * EXCEPT.DAT lists games whose result code could not be
+      * scored, so someone can correct GAMES.DAT before resubmission.
+       FD except-file.
+       01 except-record             PIC X(70).
+
+      * OPPONENT.DAT is the club's master list of known opponents
+      * (built up club-to-club over past seasons) keyed by name and
+      * club, so a rating submitted on GAMES.DAT can be sanity-checked
+      * against the opponent's last-known rating.
+       FD opponent-file.
+       01 opponent-record.
+          03 opp-key.
+             05 opp-name            PIC X(20).
+             05 opp-club            PIC X(20).
+          03 opp-rating             PIC 9(4).
+
+      * OPPEXCP.DAT lists games where the opponent rating quoted on
+      * GAMES.DAT differs from the opponent master by more than the
+      * allowed threshold, so it can be checked before the season
+      * report is trusted.
+       FD oppexcp-file.
+       01 oppexcp-record            PIC X(80).
+
+      * CHECKPNT.DAT records the last roster player whose games were
+      * fully processed, so a large club-wide run that fails partway
+      * through can be restarted after that player instead of from
+      * scratch.  The marker is only ever written once a player's
+      * whole block of games (and their SEASON.DAT/NEWROSTER.DAT
+      * output) is complete, never mid-player, so a resumed run never
+      * has to reconstruct an in-flight rating change, running total,
+      * or colour tally - it only ever has to decide "already done" or
+      * "not started yet" for a given roster player.
+       FD checkpoint-file.
+       01 checkpoint-record         PIC X(50).
+
        WORKING-STORAGE SECTION.
        01 switches.
-          03 ws-player-eof          PIC X    VALUE "N".
+          03 ws-roster-eof          PIC X    VALUE "N".
           03 ws-games-eof           PIC X    VALUE "N".
-          03 ws-season-eof          PIC X    VALUE "N".
+          03 ws-checkpoint-eof      PIC X    VALUE "N".
           03 ws-print-details       PIC X    VALUE "N".
-      
+          03 ws-valid-result        PIC X    VALUE "N".
+
        01 ws-games.
+          03 ws-game-player-name    PIC X(20).
           03 ws-game-no             PIC 99.
           03 ws-game-competition    PIC X(15).
           03 ws-game-venue          PIC X.
@@ -40,7 +105,8 @@
           03 ws-game-opp-rating     PIC 9999.
           03 ws-game-opp-name       PIC X(20).
           03 ws-game-opp-club       PIC X(20).
-       
+          03 FILLER                 PIC X.
+
        01 ws-player.
           03 ws-player-name         PIC X(20).
           03 ws-player-rating       PIC 9999.
@@ -51,9 +117,30 @@
 
        01 ws-overall.
           03 ws-overall-change      PIC S9999  VALUE ZEROS.
- 
+
+       01 ws-colour-totals.
+          03 ws-white-games         PIC 999    VALUE ZEROS.
+          03 ws-white-wins          PIC 999    VALUE ZEROS.
+          03 ws-black-games         PIC 999    VALUE ZEROS.
+          03 ws-black-wins          PIC 999    VALUE ZEROS.
+
+       01 ws-rating-trend.
+          03 ws-running-rating      PIC 9999.
+          03 ws-high-rating         PIC 9999.
+          03 ws-low-rating          PIC 9999.
+
+       01 ws-roster-master.
+          03 wrm-name               PIC X(20).
+          03 wrm-rating             PIC 9999.
+          03 wrm-club               PIC X(20).
+
+       01 ws-opponent-check.
+          03 ws-opp-rating-variance PIC S9999  VALUE ZEROS.
+          03 ws-opp-rating-threshold PIC 999   VALUE 200.
+
        01 ws-report-record.
-          03                        PIC X(3)  VALUE SPACES.
+          03 ws-rec-type            PIC X      VALUE "D".
+          03                        PIC X(2)  VALUE SPACES.
           03 ws-opp-rating          PIC 9(4).
           03                        PIC X(3)   VALUE SPACES.
           03 ws-your-rating         PIC 9(4).
@@ -63,45 +150,227 @@
           03 ws-rating1-change      PIC +ZZZ9.
           03                        PIC X(3)   VALUE SPACES.
           03 ws-report-result       PIC X(5).
+          03                        PIC X(3)   VALUE SPACES.
+          03 ws-report-colour       PIC X(5).
+          03                        PIC X(3)   VALUE SPACES.
+          03 ws-report-running      PIC 9(4).
+
+       01 ws-trailer-record.
+          03 wtr-rec-type           PIC X      VALUE "T".
+          03                        PIC X(2)   VALUE SPACES.
+          03 wtr-player-name        PIC X(20).
+          03                        PIC X(2)   VALUE SPACES.
+          03 wtr-label              PIC X(15)  VALUE "SEASON TOTALS".
+          03                        PIC X(2)   VALUE SPACES.
+          03 wtr-start-rating       PIC 9(4).
+          03                        PIC X(1)   VALUE SPACES.
+          03 wtr-end-rating         PIC 9(4).
+          03                        PIC X(1)   VALUE SPACES.
+          03 wtr-high-rating        PIC 9(4).
+          03                        PIC X(1)   VALUE SPACES.
+          03 wtr-low-rating         PIC 9(4).
+
+       01 ws-colour-summary-record.
+          03 wcs-rec-type           PIC X      VALUE "S".
+          03                        PIC X(2)   VALUE SPACES.
+          03 wcs-label              PIC X(15)  VALUE "COLOUR SUMMARY".
+          03                        PIC X(2)   VALUE SPACES.
+          03 wcs-white-games        PIC 999.
+          03                        PIC X(1)   VALUE SPACES.
+          03 wcs-white-win-pct      PIC ZZ9.
+          03                        PIC X(1)   VALUE SPACES.
+          03 wcs-black-games        PIC 999.
+          03                        PIC X(1)   VALUE SPACES.
+          03 wcs-black-win-pct      PIC ZZ9.
+
+       01 ws-except-record.
+          03                        PIC X(3)   VALUE SPACES.
+          03 wex-player-name        PIC X(20).
+          03                        PIC X(2)   VALUE SPACES.
+          03 wex-game-no            PIC 99.
+          03                        PIC X(2)   VALUE SPACES.
+          03 wex-competition        PIC X(15).
+          03                        PIC X(2)   VALUE SPACES.
+          03 wex-result             PIC X.
+          03                        PIC X(2)   VALUE SPACES.
+          03 wex-message            PIC X(20).
+
+       01 ws-except-reason          PIC X(20).
+
+       01 ws-oppexcp-record.
+          03                        PIC X(3)   VALUE SPACES.
+          03 woe-player-name        PIC X(20).
+          03                        PIC X(2)   VALUE SPACES.
+          03 woe-opp-name           PIC X(20).
+          03                        PIC X(2)   VALUE SPACES.
+          03 woe-submitted-rating   PIC 9(4).
+          03                        PIC X(2)   VALUE SPACES.
+          03 woe-master-rating      PIC 9(4).
+          03                        PIC X(2)   VALUE SPACES.
+          03 woe-message            PIC X(20)  VALUE
+             "RATING MISMATCH".
+
+       01 ws-checkpoint-record.
+          03 wcp-label              PIC X(10)  VALUE "CHECKPOINT".
+          03                        PIC X(2)   VALUE SPACES.
+          03 wcp-player-name        PIC X(20).
+          03                        PIC X(2)   VALUE SPACES.
+          03 wcp-rec-counter        PIC 9(6).
 
        01 ws-blank-line             PIC X(80)  VALUE SPACES.
        01 ws-lines-line             PIC X(80)  VALUE ALL '-'.
 
        01 counters.
-          03 rec-counter            PIC 999    VALUE ZEROS.
+          03 rec-counter            PIC 9(6)   VALUE ZEROS.
+
+       01 checkpoint-controls.
+          03 ws-checkpoint-status    PIC XX    VALUE SPACES.
+          03 ws-resume-mode          PIC X     VALUE "N".
+          03 ws-resume-player-name   PIC X(20) VALUE SPACES.
 
        PROCEDURE DIVISION.
        BEGIN.
-       000-MAIN. 
+       000-MAIN.
             DISPLAY "Chess Rating Program"
-            PERFORM 100-GET-PLAYER-INFO
             PERFORM 200-INITIALIZE
-            MOVE "N" TO ws-print-details
-            PERFORM 300-PROCESS-GAMES
+            IF ws-resume-mode = "Y"
+                 PERFORM 230-SKIP-COMPLETED-PLAYER
+                        UNTIL ws-roster-eof = "Y"
+                           OR ws-player-name > ws-resume-player-name
+            END-IF
+            PERFORM 250-PROCESS-PLAYER
+                   UNTIL ws-roster-eof = "Y"
+            PERFORM 240-SKIP-ORPHAN-GAME
                    UNTIL ws-games-eof = "Y"
             PERFORM 500-CLOSE
-            DISPLAY rec-counter " games processed for " ws-player-name 
-                " overall change " ws-overall-change
+            DISPLAY rec-counter " games processed in total"
             DISPLAY "End of Chess Rating Program"
             STOP RUN.
 
-      * Setting players information for now
-       100-GET-PLAYER-INFO.
-            move "Joe Bloggs" to ws-player-name
-            move 1500 to ws-player-rating
-            move "My Club" to ws-player-club.
-
        200-INITIALIZE.
             DISPLAY "INITALIZING"
+
+      * A CHECKPNT.DAT left over from a run that did not reach
+      * STOP RUN means this is a restart - the last record in it
+      * names the last roster player whose games were fully
+      * processed and written out last time.
+            OPEN INPUT checkpoint-file
+            IF ws-checkpoint-status = "00"
+                 PERFORM UNTIL ws-checkpoint-eof = "Y"
+                     READ checkpoint-file INTO ws-checkpoint-record
+                          AT END
+                              MOVE "Y" TO ws-checkpoint-eof
+                          NOT AT END
+                              MOVE "Y" TO ws-resume-mode
+                     END-READ
+                 END-PERFORM
+                 CLOSE checkpoint-file
+                 MOVE wcp-player-name TO ws-resume-player-name
+                 DISPLAY "RESUMING - last completed player was "
+                         ws-resume-player-name
+            END-IF
+
+            OPEN INPUT  roster-file
             OPEN INPUT  games-file
+            OPEN INPUT  opponent-file
+            IF ws-resume-mode = "Y"
+                 OPEN EXTEND season-file
+                 OPEN EXTEND newroster-file
+                 OPEN EXTEND except-file
+                 OPEN EXTEND oppexcp-file
+                 OPEN EXTEND checkpoint-file
+            ELSE
+                 OPEN OUTPUT season-file
+                 OPEN OUTPUT newroster-file
+                 OPEN OUTPUT except-file
+                 OPEN OUTPUT oppexcp-file
+                 OPEN OUTPUT checkpoint-file
+            END-IF
 
+            PERFORM 210-READ-ROSTER
+            PERFORM 220-READ-GAME.
+
+       210-READ-ROSTER.
+            READ roster-file INTO ws-roster-master
+                 AT END
+                     MOVE "Y" TO ws-roster-eof
+                 NOT AT END
+                     MOVE wrm-name   TO ws-player-name
+                     MOVE wrm-rating TO ws-player-rating
+                     MOVE wrm-club   TO ws-player-club
+            END-READ.
+
+       220-READ-GAME.
             READ games-file INTO ws-games
                  AT END
                      MOVE "Y" TO ws-games-eof
                  NOT AT END
                      COMPUTE rec-counter = rec-counter + 1
-            END-READ
-            OPEN OUTPUT season-file.
+            END-READ.
+
+      * A player already carried forward from a previous, interrupted
+      * run is fast-forwarded through without touching SEASON.DAT,
+      * NEWROSTER.DAT or EXCEPT.DAT - that output already exists from
+      * the run that got this far last time, and OPEN EXTEND above is
+      * appending to it, not replacing it.
+       230-SKIP-COMPLETED-PLAYER.
+            PERFORM 220-READ-GAME
+                   UNTIL ws-games-eof = "Y"
+                      OR ws-game-player-name NOT < ws-player-name
+            PERFORM 220-READ-GAME
+                   UNTIL ws-games-eof = "Y"
+                      OR ws-game-player-name NOT = ws-player-name
+            PERFORM 210-READ-ROSTER.
+
+      * Written once a roster player's whole block of games has been
+      * scored and their SEASON.DAT/NEWROSTER.DAT output written, so a
+      * restarted run always resumes on a clean player boundary and
+      * never has to reconstruct a rating change, running total, or
+      * colour tally that was still in progress when a run failed.
+       225-WRITE-CHECKPOINT.
+            MOVE ws-player-name TO wcp-player-name
+            MOVE rec-counter    TO wcp-rec-counter
+            DISPLAY "*** CHECKPOINT after player " ws-player-name
+            WRITE checkpoint-record FROM ws-checkpoint-record.
+
+      * GAMES.DAT is grouped by player name (one block of games per
+      * roster member) so a single sequential pass can service the
+      * whole club - the same control-break style already used for
+      * the game/result breaks below.  This assumes ROSTER.DAT and
+      * GAMES.DAT are both in the same player-name sequence, so a
+      * standard match/merge check is run first: any game record that
+      * sorts before the current roster player belongs to nobody we
+      * are expecting (a departed member or a misspelled name) and is
+      * skipped to the exceptions report rather than left to silently
+      * starve every roster member still to come.
+       250-PROCESS-PLAYER.
+            MOVE ZEROS TO ws-overall-change
+            MOVE ZEROS TO ws-colour-totals
+            MOVE ws-player-rating TO ws-running-rating
+            MOVE ws-player-rating TO ws-high-rating
+            MOVE ws-player-rating TO ws-low-rating
+            MOVE "N" TO ws-print-details
+
+            PERFORM 240-SKIP-ORPHAN-GAME
+                   UNTIL ws-games-eof = "Y"
+                      OR ws-game-player-name NOT < ws-player-name
+
+            PERFORM 300-PROCESS-GAMES
+                   UNTIL ws-games-eof = "Y"
+                      OR ws-game-player-name NOT = ws-player-name
+
+            PERFORM 350-CLOSE-PLAYER
+            PERFORM 225-WRITE-CHECKPOINT
+            PERFORM 210-READ-ROSTER.
+
+      * A game record whose player cannot be matched to the current
+      * or any later roster entry - reported to EXCEPT.DAT so it gets
+      * corrected rather than dropped, and consumed so the run keeps
+      * making progress.
+       240-SKIP-ORPHAN-GAME.
+            MOVE "UNKNOWN PLAYER"        TO ws-except-reason
+            PERFORM 450-WRITE-EXCEPTION
+            PERFORM 220-READ-GAME.
 
        300-PROCESS-GAMES.
 
@@ -109,48 +378,96 @@
                 PERFORM 400-PRINT-MATCH-DETAILS
             END-IF
 
+      * Flag (do not correct) a submitted opponent rating that looks
+      * wrong before it feeds the diff/change calculation below - a
+      * human needs to judge whether GAMES.DAT or OPPONENT.DAT is the
+      * one that is out of date, same as EXCEPT.DAT does for bad
+      * result codes.
+            PERFORM 270-CHECK-OPPONENT-RATING
+
             MOVE ws-game-opp-rating TO ws-opp-rating
             MOVE ws-player-rating   TO ws-your-rating
             COMPUTE ws-rating-diff = ws-opp-rating - ws-player-rating
             MOVE ws-rating-diff TO ws-rating1-diff
 
+            MOVE SPACES TO ws-report-colour
+            IF ws-game-colour = "W"
+                 MOVE "White" TO ws-report-colour
+            END-IF
+            IF ws-game-colour = "B"
+                 MOVE "Black" TO ws-report-colour
+            END-IF
+
+            MOVE "N" TO ws-valid-result
+
             IF ws-game-result = "W"
+                 MOVE "Y" TO ws-valid-result
                  MOVE "Win" to ws-report-result
                  COMPUTE ws-rating-change =  16 + (ws-rating-diff/100)*4
                  IF ws-rating-change < 0
                       MOVE 0 TO ws-rating-change
                  END-IF
             END-IF
-                  
+
             IF ws-game-result = "D"
+                 MOVE "Y" TO ws-valid-result
                  MOVE "Draw" to ws-report-result
                  COMPUTE ws-rating-change = (ws-rating-diff/100) * 4
             END-IF
-                  
+
             IF ws-game-result = "L"
+                 MOVE "Y" TO ws-valid-result
                  MOVE "Loss" to ws-report-result
                  COMPUTE ws-rating-change = -16 + (ws-rating-diff/100)*4
                  IF ws-rating-change > 0
                       MOVE 0 TO ws-rating-change
                  END-IF
             END-IF
-            MOVE ws-rating-change TO ws-rating1-change
 
-            COMPUTE ws-overall-change = 
-                 ws-overall-change + ws-rating-change
-                  
-            DISPLAY ws-report-record
+            IF ws-valid-result = "Y"
+                 MOVE ws-rating-change TO ws-rating1-change
 
-            WRITE season-record FROM ws-report-record
+                 COMPUTE ws-overall-change =
+                      ws-overall-change + ws-rating-change
 
-            READ games-file INTO ws-games
-                 AT END
-                     MOVE "Y" TO ws-games-eof
-                 NOT AT END
-                     COMPUTE rec-counter = rec-counter + 1
-            END-READ.
+                 IF ws-game-colour = "W"
+                      ADD 1 TO ws-white-games
+                 END-IF
+                 IF ws-game-colour = "B"
+                      ADD 1 TO ws-black-games
+                 END-IF
+
+                 IF ws-report-result = "Win"
+                      IF ws-game-colour = "W"
+                           ADD 1 TO ws-white-wins
+                      END-IF
+                      IF ws-game-colour = "B"
+                           ADD 1 TO ws-black-wins
+                      END-IF
+                 END-IF
+
+                 COMPUTE ws-running-rating =
+                      ws-running-rating + ws-rating-change
+                 MOVE ws-running-rating TO ws-report-running
+                 IF ws-running-rating > ws-high-rating
+                      MOVE ws-running-rating TO ws-high-rating
+                 END-IF
+                 IF ws-running-rating < ws-low-rating
+                      MOVE ws-running-rating TO ws-low-rating
+                 END-IF
+
+                 DISPLAY ws-report-record
+
+                 WRITE season-record FROM ws-report-record
+            ELSE
+                 MOVE "INVALID RESULT CODE" TO ws-except-reason
+                 PERFORM 450-WRITE-EXCEPTION
+            END-IF
+
+            PERFORM 220-READ-GAME.
 
        400-PRINT-MATCH-DETAILS.
+            DISPLAY "Player      >>> " ws-game-player-name
             DISPLAY "Game        >>> " ws-game-no
             DISPLAY "Competition >>> " ws-game-competition
             DISPLAY "Venue       >>> " ws-game-venue
@@ -160,7 +477,93 @@
             DISPLAY "Opponent    >>> " ws-game-opp-name
             DISPLAY "Club        >>> " ws-game-opp-club.
 
+       450-WRITE-EXCEPTION.
+            MOVE ws-game-player-name TO wex-player-name
+            MOVE ws-game-no          TO wex-game-no
+            MOVE ws-game-competition TO wex-competition
+            MOVE ws-game-result      TO wex-result
+            MOVE ws-except-reason    TO wex-message
+            DISPLAY "*** " ws-except-record
+            WRITE except-record FROM ws-except-record.
+
+      * Cross-checks the rating quoted on GAMES.DAT for this opponent
+      * against the opponent master's last-known rating - a big enough
+      * gap usually means a typo or a stale rating rather than a real
+      * rating change, so it is worth flagging before the season
+      * report is trusted.
+       270-CHECK-OPPONENT-RATING.
+            MOVE ws-game-opp-name TO opp-name
+            MOVE ws-game-opp-club TO opp-club
+            READ opponent-file
+                 INVALID KEY
+                     DISPLAY "No opponent master record for "
+                             ws-game-opp-name
+                 NOT INVALID KEY
+                     COMPUTE ws-opp-rating-variance =
+                          ws-game-opp-rating - opp-rating
+                     IF FUNCTION ABS(ws-opp-rating-variance)
+                          > ws-opp-rating-threshold
+                          PERFORM 275-WRITE-RATING-EXCEPTION
+                     END-IF
+            END-READ.
+
+       275-WRITE-RATING-EXCEPTION.
+            MOVE ws-player-name    TO woe-player-name
+            MOVE ws-game-opp-name  TO woe-opp-name
+            MOVE ws-game-opp-rating TO woe-submitted-rating
+            MOVE opp-rating        TO woe-master-rating
+            DISPLAY "*** " ws-oppexcp-record
+            WRITE oppexcp-record FROM ws-oppexcp-record.
+
+       350-CLOSE-PLAYER.
+            MOVE ZEROS TO wcs-white-win-pct
+            MOVE ZEROS TO wcs-black-win-pct
+            IF ws-white-games > ZEROS
+                 COMPUTE wcs-white-win-pct ROUNDED =
+                      (ws-white-wins * 100) / ws-white-games
+            END-IF
+            IF ws-black-games > ZEROS
+                 COMPUTE wcs-black-win-pct ROUNDED =
+                      (ws-black-wins * 100) / ws-black-games
+            END-IF
+            MOVE ws-white-games TO wcs-white-games
+            MOVE ws-black-games TO wcs-black-games
+            DISPLAY ws-colour-summary-record
+            WRITE season-record FROM ws-colour-summary-record
+
+            COMPUTE ws-player-new-rating =
+                 ws-player-rating + ws-overall-change
+
+            MOVE ws-player-name       TO wtr-player-name
+            MOVE ws-player-rating     TO wtr-start-rating
+            MOVE ws-player-new-rating TO wtr-end-rating
+            MOVE ws-high-rating       TO wtr-high-rating
+            MOVE ws-low-rating        TO wtr-low-rating
+            DISPLAY ws-trailer-record
+            WRITE season-record FROM ws-trailer-record
+
+            MOVE ws-player-name       TO wrm-name
+            MOVE ws-player-new-rating TO wrm-rating
+            MOVE ws-player-club       TO wrm-club
+            WRITE newroster-record FROM ws-roster-master
+
+            DISPLAY ws-player-name " overall change " ws-overall-change
+                " new rating " ws-player-new-rating.
+
        500-CLOSE.
             DISPLAY "Closing Files"
             CLOSE games-file
-            CLOSE season-file.
+            CLOSE season-file
+            CLOSE roster-file
+            CLOSE newroster-file
+            CLOSE except-file
+            CLOSE opponent-file
+            CLOSE oppexcp-file
+            CLOSE checkpoint-file
+
+      * Reaching here means every roster player was processed - there
+      * is no unfinished player left to resume from, so CHECKPNT.DAT
+      * is cleared and the next run starts fresh instead of mistakenly
+      * resuming from this run's last player.
+            OPEN OUTPUT checkpoint-file
+            CLOSE checkpoint-file.
